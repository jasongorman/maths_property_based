@@ -0,0 +1,10 @@
+      *    Periodic checkpoint for a property-based trial loop: how far
+      *    it got and the running TEST-CONTEXT counters at that point,
+      *    so a job that abends mid-run can resume from the last
+      *    checkpoint instead of repeating every trial already
+      *    completed.
+           01  PROPERTY-CHECKPOINT-RECORD.
+               05  CKPT-TRIAL-IDX    PIC 9(5).
+               05  CKPT-TESTS-RUN    PIC 9(9).
+               05  CKPT-PASSES       PIC 9(9).
+               05  CKPT-FAILURES     PIC 9(9).
