@@ -0,0 +1,12 @@
+      *    One line per assertion, appended to MATHXTRC for the quality
+      *    dashboard. EXPECTED/ACTUAL/MARGIN use HP width so ordinary
+      *    and high-precision assertions can share one record layout.
+           01  RESULT-EXTRACT-RECORD.
+               05  RX-SUITE-NAME     PIC X(30).
+               05  RX-TEST-NAME      PIC X(30).
+               05  RX-EXPECTED       PIC S9(4)V9(8).
+               05  RX-ACTUAL         PIC S9(4)V9(8).
+               05  RX-MARGIN         PIC S9(4)V9(8).
+               05  RX-PASS-FLAG      PIC X(01).
+                   88  RX-PASSED         VALUE 'Y'.
+                   88  RX-FAILED         VALUE 'N'.
