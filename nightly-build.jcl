@@ -0,0 +1,22 @@
+//MATHNITE JOB (ACCTNO),'MATHS NIGHTLY BUILD',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*
+//* Nightly build gate for the maths library: run the full test
+//* suite, then only promote the build if FAILURES came back zero.
+//* TESTRUN sets RETURN-CODE from RUN-ALL-TESTS's TEST-CONTEXT, and
+//* PROMOTE is skipped whenever that step's RC is non-zero.
+//*
+//TESTRUN  EXEC PGM=RUN-ALL-TESTS
+//STEPLIB  DD DSN=MATHS.LOADLIB,DISP=SHR
+//MATHHIST DD DSN=MATHS.TEST.HISTORY,DISP=SHR
+//MATHXTRC DD DSN=MATHS.TEST.EXTRACT,DISP=SHR
+//MATHCASE DD DSN=MATHS.TEST.CASES,DISP=SHR
+//CEILCKPT DD DSN=MATHS.TEST.CEILCKPT,DISP=SHR
+//SQRTCKPT DD DSN=MATHS.TEST.SQRTCKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PROMOTE   IF (TESTRUN.RC = 0) THEN
+//PROMSTEP EXEC PGM=MATHPROM
+//STEPLIB  DD DSN=MATHS.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//PROMOTE   ENDIF
