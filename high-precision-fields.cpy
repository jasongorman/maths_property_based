@@ -0,0 +1,7 @@
+      *    Higher-precision variant of the standard 9(4)V9(3) test
+      *    fields, for property-checking irrational results (e.g. SQRT
+      *    of a non-perfect-square) where three decimal places is too
+      *    coarse to use a tight MARGIN.
+           01  HP-INPUT-NUMBER     PIC S9(4)V9(8).
+           01  HP-RESULT           PIC S9(4)V9(8).
+           01  HP-EXPECTED-RESULT  PIC S9(4)V9(8).
