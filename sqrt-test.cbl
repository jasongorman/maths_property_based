@@ -1,33 +1,127 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQRT-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQRT-CKPT-FILE ASSIGN TO 'SQRTCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SQRT-CKPT-FILE.
+           COPY 'property-checkpoint.cpy'.
        WORKING-STORAGE SECTION.
       *    Test data
-           01  INPUT-NUMBER    PIC 9(4)V9(3).
-           01  RESULT          PIC 9(4)V9(3).
-           01  EXPECTED-RESULT   PIC 9(4)V9(3).
+           01  INPUT-NUMBER    PIC S9(4)V9(3).
+           01  RESULT          PIC S9(4)V9(3).
+           01  EXPECTED-RESULT   PIC S9(4)V9(3).
       *    Test stats
+           01  PASS-PERCENTAGE   PIC 999V99.
+           01  ZERO-MARGIN       PIC S9(4)V9(3)  VALUE ZERO.
+      *    Property-based mode working storage
+           01  PROP-TRIAL-IDX    PIC 9(5).
+           01  PROP-TEST-NAME    PIC X(30).
+           01  SQRT-SQUARED      PIC S9(4)V9(3).
+      *    RESULT only carries 3 decimals, so squaring it back up loses
+      *    precision proportional to the square root itself; over the
+      *    configured PC-RANGE-HIGH of 1000 that loss can reach several
+      *    hundredths, so the margin must be wide enough to absorb that
+      *    across the whole range, not just near small inputs.
+           01  PROP-MARGIN       PIC S9(4)V9(3)  VALUE 0.100.
+           01  RANDOM-SCRATCH    PIC 9V9(9).
+      *    Error-path test data
+           01  SQRT-STATUS       PIC 9(02).
+               88  SQRT-STATUS-OK       VALUE ZERO.
+               88  SQRT-STATUS-ERROR    VALUE 1 THRU 99.
+           01  SQRT-STATUS-ACTUAL  PIC S9(4)V9(3).
+           01  ONE-BOUND           PIC S9(4)V9(3)  VALUE 1.
+      *    Higher-precision test data, for non-perfect-square inputs.
+      *    CALL 'SQRT' itself only has a standard-width S9(4)V9(3)
+      *    contract, so the HP tests still route the call through
+      *    INPUT-NUMBER/RESULT and widen afterward for the compare;
+      *    HP-MARGIN reflects what that contract can actually deliver,
+      *    not the full width of the HP fields.
+           COPY 'high-precision-fields.cpy'.
+           01  HP-MARGIN         PIC S9(4)V9(8)  VALUE 0.001.
+      *    Checkpoint/restart working storage. The interval itself comes
+      *    from PC-CHECKPOINT-INTERVAL (PROPERTY-CONFIG) rather than a
+      *    local constant, so it stays sized to whatever PC-TRIAL-COUNT
+      *    the caller actually configures.
+           01  RESUME-FROM-IDX      PIC 9(5)  VALUE 1.
+           01  BURN-IDX             PIC 9(5).
+           01  CKPT-FILE-STATUS     PIC X(02).
+               88  CKPT-FILE-NOT-FOUND  VALUE '35'.
+      *    Per-suite deltas for WRITE-TEST-HISTORY, since TEST-CONTEXT
+      *    is shared and cumulative across every suite RUN-ALL-TESTS
+      *    calls.
+           01  START-TESTS-RUN      PIC 9(9).
+           01  START-PASSES         PIC 9(9).
+           01  START-FAILURES       PIC 9(9).
+           01  DELTA-TESTS-RUN      PIC 9(9).
+           01  DELTA-PASSES         PIC 9(9).
+           01  DELTA-FAILURES       PIC 9(9).
        LINKAGE SECTION.
            COPY 'test-context.cpy'.
-       PROCEDURE DIVISION USING TEST-CONTEXT.
+           COPY 'property-config.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT, OPTIONAL PROPERTY-CONFIG.
        MAIN-PROCEDURE.
+           MOVE 'SQRT-TEST' TO SUITE-NAME.
+
+           MOVE TESTS-RUN TO START-TESTS-RUN.
+           MOVE PASSES    TO START-PASSES.
+           MOVE FAILURES  TO START-FAILURES.
+
            PERFORM SQRT-OF-ZERO-TEST.
            PERFORM SQRT-OF-ONE-TEST.
            PERFORM SQRT-OF-FOUR-TEST.
            PERFORM SQRT-OF-NINE-TEST.
            PERFORM SQRT-OF-SIXTEEN-TEST.
            PERFORM SQRT-OF-POINT-TWO-FIVE-TEST.
+           PERFORM SQRT-OF-NEGATIVE-TEST.
+           PERFORM SQRT-OF-TWO-HP-TEST.
+           PERFORM SQRT-OF-THREE-HP-TEST.
+
+           IF ADDRESS OF PROPERTY-CONFIG NOT = NULL
+               PERFORM SQRT-PROPERTY-TEST
+           END-IF.
+
+           PERFORM SUMMARY-REPORT.
+
+           COMPUTE DELTA-TESTS-RUN = TESTS-RUN - START-TESTS-RUN.
+           COMPUTE DELTA-PASSES    = PASSES - START-PASSES.
+           COMPUTE DELTA-FAILURES  = FAILURES - START-FAILURES.
+
+           CALL 'WRITE-TEST-HISTORY' USING
+               'SQRT-TEST                     ',
+               DELTA-TESTS-RUN, DELTA-PASSES, DELTA-FAILURES.
+
+           IF FAILURES > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
            GOBACK.
 
+       SUMMARY-REPORT.
+           MOVE ZERO TO PASS-PERCENTAGE.
+           IF TESTS-RUN > ZERO
+               COMPUTE PASS-PERCENTAGE = (PASSES / TESTS-RUN) * 100
+           END-IF.
+
+           DISPLAY 'SQRT-TEST SUMMARY'.
+           DISPLAY '  TESTS RUN : ' TESTS-RUN.
+           DISPLAY '  PASSES    : ' PASSES.
+           DISPLAY '  FAILURES  : ' FAILURES.
+           DISPLAY '  PASS PCT  : ' PASS-PERCENTAGE '%'.
+
        SQRT-OF-ZERO-TEST.
            MOVE 0.0 TO INPUT-NUMBER.
            MOVE 0.0 TO EXPECTED-RESULT.
 
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 'SQRT-OF-ZERO-TEST',
-                                   EXPECTED-RESULT, RESULT.
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+               'SQRT-OF-ZERO-TEST             ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        SQRT-OF-ONE-TEST.
            MOVE 1.0 TO INPUT-NUMBER.
@@ -35,8 +129,9 @@
 
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 'SQRT-OF-ONE-TEST',
-                                   EXPECTED-RESULT, RESULT.
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+               'SQRT-OF-ONE-TEST              ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        SQRT-OF-FOUR-TEST.
            MOVE 4.0 TO INPUT-NUMBER.
@@ -44,8 +139,9 @@
 
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 'SQRT-OF-FOUR-TEST',
-                                   EXPECTED-RESULT, RESULT.
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+               'SQRT-OF-FOUR-TEST             ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        SQRT-OF-NINE-TEST.
            MOVE 9.0 TO INPUT-NUMBER.
@@ -53,8 +149,9 @@
 
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
-           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, 'SQRT-OF-NINE-TEST',
-                                   EXPECTED-RESULT, RESULT.
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+               'SQRT-OF-NINE-TEST             ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        SQRT-OF-SIXTEEN-TEST.
            MOVE 16.0 TO INPUT-NUMBER.
@@ -63,7 +160,8 @@
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
            CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
-               'SQRT-OF-SIXTEEN-TEST', EXPECTED-RESULT, RESULT.
+               'SQRT-OF-SIXTEEN-TEST          ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        SQRT-OF-POINT-TWO-FIVE-TEST.
            MOVE 0.25 TO INPUT-NUMBER.
@@ -72,6 +170,135 @@
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
            CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
-               'SQRT-OF-POINT-TWO-FIVE-TEST', EXPECTED-RESULT, RESULT.
+               'SQRT-OF-POINT-TWO-FIVE-TEST   ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
+
+      *    CALL 'SQRT' is passed a third, optional status field so an
+      *    impossible input (a negative radicand) can be asserted on
+      *    directly instead of being indistinguishable from a
+      *    legitimately-zero RESULT. SQRT-STATUS-ERROR (1 THRU 99) is
+      *    expressed as SQRT-STATUS-ACTUAL >= 1 via the shared
+      *    ASSERT-GREATER-OR-EQUAL verb, same as any other assertion.
+       SQRT-OF-NEGATIVE-TEST.
+           MOVE -4.0 TO INPUT-NUMBER.
+           MOVE ZERO TO SQRT-STATUS.
+
+           CALL 'SQRT' USING INPUT-NUMBER, RESULT, SQRT-STATUS.
+
+           MOVE SQRT-STATUS TO SQRT-STATUS-ACTUAL.
+
+           CALL 'ASSERT-GREATER-OR-EQUAL' USING TEST-CONTEXT,
+               'SQRT-OF-NEGATIVE-TEST         ',
+               SQRT-STATUS-ACTUAL, ONE-BOUND.
+
+      *    Higher-precision: irrational roots, only expressible with the
+      *    wider HP fields since 3 decimal places rounds both 1.41421356
+      *    (root two) and 1.73205081 (root three) down to noise.
+       SQRT-OF-TWO-HP-TEST.
+           MOVE 2.0 TO HP-INPUT-NUMBER.
+           MOVE 1.41421356 TO HP-EXPECTED-RESULT.
+           MOVE HP-INPUT-NUMBER TO INPUT-NUMBER.
+
+           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
+
+           MOVE RESULT TO HP-RESULT.
+
+           CALL 'ASSERT-EQUAL-HP' USING TEST-CONTEXT,
+               'SQRT-OF-TWO-HP-TEST           ', HP-EXPECTED-RESULT,
+               HP-RESULT, HP-MARGIN.
+
+       SQRT-OF-THREE-HP-TEST.
+           MOVE 3.0 TO HP-INPUT-NUMBER.
+           MOVE 1.73205081 TO HP-EXPECTED-RESULT.
+           MOVE HP-INPUT-NUMBER TO INPUT-NUMBER.
+
+           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
+
+           MOVE RESULT TO HP-RESULT.
+
+           CALL 'ASSERT-EQUAL-HP' USING TEST-CONTEXT,
+               'SQRT-OF-THREE-HP-TEST         ', HP-EXPECTED-RESULT,
+               HP-RESULT, HP-MARGIN.
+
+      *    Property-based mode: random inputs over PC-RANGE-LOW thru
+      *    PC-RANGE-HIGH, checking RESULT * RESULT lands within MARGIN
+      *    INPUT-NUMBER for every trial instead of one fixed expected
+      *    value. PC-SEED fixes the sequence so a failing trial can be
+      *    reproduced.
+       SQRT-PROPERTY-TEST.
+           MOVE 1 TO RESUME-FROM-IDX.
+           PERFORM SQRT-RESTORE-CHECKPOINT.
+
+           COMPUTE RANDOM-SCRATCH = FUNCTION RANDOM(PC-SEED).
+
+           IF RESUME-FROM-IDX > 1
+               PERFORM SQRT-BURN-TRIAL
+                   VARYING BURN-IDX FROM 1 BY 1
+                   UNTIL BURN-IDX > RESUME-FROM-IDX - 1
+           END-IF.
+
+           PERFORM SQRT-PROPERTY-TRIAL
+               VARYING PROP-TRIAL-IDX FROM RESUME-FROM-IDX BY 1
+               UNTIL PROP-TRIAL-IDX > PC-TRIAL-COUNT.
+
+           PERFORM SQRT-CLEAR-CHECKPOINT.
+
+      *    Restores TESTS-RUN/PASSES/FAILURES and the trial index from
+      *    SQRTCKPT if an earlier, interrupted run left one behind.
+       SQRT-RESTORE-CHECKPOINT.
+           OPEN INPUT SQRT-CKPT-FILE.
+           IF NOT CKPT-FILE-NOT-FOUND
+               READ SQRT-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-TESTS-RUN TO TESTS-RUN
+                       MOVE CKPT-PASSES    TO PASSES
+                       MOVE CKPT-FAILURES  TO FAILURES
+                       COMPUTE RESUME-FROM-IDX = CKPT-TRIAL-IDX + 1
+               END-READ
+               CLOSE SQRT-CKPT-FILE
+           END-IF.
+
+      *    Draws and discards one random value, to advance the PC-SEED
+      *    sequence back to where a resumed run left off.
+       SQRT-BURN-TRIAL.
+           COMPUTE RANDOM-SCRATCH = FUNCTION RANDOM.
+
+       SQRT-WRITE-CHECKPOINT.
+           MOVE PROP-TRIAL-IDX TO CKPT-TRIAL-IDX.
+           MOVE TESTS-RUN      TO CKPT-TESTS-RUN.
+           MOVE PASSES         TO CKPT-PASSES.
+           MOVE FAILURES       TO CKPT-FAILURES.
+
+           OPEN OUTPUT SQRT-CKPT-FILE.
+           WRITE PROPERTY-CHECKPOINT-RECORD.
+           CLOSE SQRT-CKPT-FILE.
+
+      *    All trials finished normally, so any checkpoint on disk is
+      *    stale; OPEN OUTPUT truncates SQRTCKPT back to empty.
+       SQRT-CLEAR-CHECKPOINT.
+           OPEN OUTPUT SQRT-CKPT-FILE.
+           CLOSE SQRT-CKPT-FILE.
+
+       SQRT-PROPERTY-TRIAL.
+           COMPUTE RANDOM-SCRATCH = FUNCTION RANDOM.
+           COMPUTE INPUT-NUMBER = PC-RANGE-LOW +
+               (RANDOM-SCRATCH * (PC-RANGE-HIGH - PC-RANGE-LOW)).
+
+           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
+
+           COMPUTE SQRT-SQUARED = RESULT * RESULT.
+
+           STRING 'SQRT-PROP-' PROP-TRIAL-IDX
+               DELIMITED BY SIZE INTO PROP-TEST-NAME.
+
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+               PROP-TEST-NAME, INPUT-NUMBER,
+               SQRT-SQUARED, PROP-MARGIN.
+
+           IF FUNCTION MOD(PROP-TRIAL-IDX PC-CHECKPOINT-INTERVAL) = 0
+               PERFORM SQRT-WRITE-CHECKPOINT
+           END-IF.
 
        END PROGRAM SQRT-TEST.
\ No newline at end of file
