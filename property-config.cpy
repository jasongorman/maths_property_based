@@ -0,0 +1,9 @@
+      *    Optional linkage item a *-TEST program accepts to switch on
+      *    its random-input property-based mode alongside its fixed
+      *    examples.
+           01  PROPERTY-CONFIG.
+               05  PC-TRIAL-COUNT    PIC 9(5).
+               05  PC-SEED           PIC 9(9).
+               05  PC-RANGE-LOW      PIC S9(4)V9(3).
+               05  PC-RANGE-HIGH     PIC S9(4)V9(3).
+               05  PC-CHECKPOINT-INTERVAL  PIC 9(5).
