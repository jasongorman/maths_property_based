@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-TEST-HISTORY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO 'MATHHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+           COPY 'test-history.cpy'.
+       WORKING-STORAGE SECTION.
+           01  TODAYS-DATE           PIC X(10).
+           01  HISTORY-FILE-STATUS   PIC X(02).
+               88  HISTORY-FILE-NOT-FOUND  VALUE '35'.
+       LINKAGE SECTION.
+           01  PROGRAM-NAME-PARM   PIC X(30).
+           01  SUITE-TESTS-RUN     PIC 9(9).
+           01  SUITE-PASSES        PIC 9(9).
+           01  SUITE-FAILURES      PIC 9(9).
+       PROCEDURE DIVISION USING PROGRAM-NAME-PARM, SUITE-TESTS-RUN,
+                                SUITE-PASSES, SUITE-FAILURES.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO TODAYS-DATE(1:4).
+           MOVE '-' TO TODAYS-DATE(5:1).
+           MOVE FUNCTION CURRENT-DATE(5:2) TO TODAYS-DATE(6:2).
+           MOVE '-' TO TODAYS-DATE(8:1).
+           MOVE FUNCTION CURRENT-DATE(7:2) TO TODAYS-DATE(9:2).
+
+           OPEN EXTEND HISTORY-FILE.
+           IF HISTORY-FILE-NOT-FOUND
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+           MOVE TODAYS-DATE       TO HIST-DATE.
+           MOVE PROGRAM-NAME-PARM TO HIST-PROGRAM.
+           MOVE SUITE-TESTS-RUN     TO HIST-TESTS-RUN.
+           MOVE SUITE-PASSES        TO HIST-PASSES.
+           MOVE SUITE-FAILURES      TO HIST-FAILURES.
+
+           WRITE HISTORY-RECORD.
+
+           CLOSE HISTORY-FILE.
+
+           GOBACK.
+
+       END PROGRAM WRITE-TEST-HISTORY.
