@@ -0,0 +1,8 @@
+      *    One line per test run, appended to MATHHIST for trend
+      *    tracking.
+           01  HISTORY-RECORD.
+               05  HIST-DATE         PIC X(10).
+               05  HIST-PROGRAM      PIC X(30).
+               05  HIST-TESTS-RUN    PIC 9(9).
+               05  HIST-PASSES       PIC 9(9).
+               05  HIST-FAILURES     PIC 9(9).
