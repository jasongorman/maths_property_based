@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COVERAGE-REPORT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY 'maths-function-registry.cpy'.
+           01  REGISTRY-IDX      PIC 9(2).
+           01  GAP-COUNT         PIC 9(2)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY 'MATHS FUNCTION TEST COVERAGE'.
+
+           PERFORM CHECK-REGISTRY-ENTRY
+               VARYING REGISTRY-IDX FROM 1 BY 1
+               UNTIL REGISTRY-IDX > FR-ENTRY-COUNT.
+
+           IF GAP-COUNT > ZERO
+               DISPLAY 'COVERAGE GAPS FOUND: ' GAP-COUNT
+           ELSE
+               DISPLAY 'NO COVERAGE GAPS - EVERY FUNCTION HAS A TEST'.
+
+           GOBACK.
+
+       CHECK-REGISTRY-ENTRY.
+           IF FR-IS-TESTED (REGISTRY-IDX)
+               DISPLAY '  TESTED     : '
+                   FR-FUNCTION-NAME (REGISTRY-IDX)
+           ELSE
+               DISPLAY '  NOT TESTED : '
+                   FR-FUNCTION-NAME (REGISTRY-IDX)
+               ADD 1 TO GAP-COUNT.
+
+       END PROGRAM COVERAGE-REPORT.
