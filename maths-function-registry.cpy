@@ -0,0 +1,19 @@
+      *    One entry per callable maths function: its CALL name and
+      *    whether a *-TEST suite exists for it. Add a FILLER line here
+      *    when a new function or test suite is added, and bump
+      *    FR-ENTRY-COUNT below to match.
+           01  FR-ENTRY-COUNT     PIC 9(2)  VALUE 5.
+           01  FUNCTION-REGISTRY-TABLE.
+               05  FILLER PIC X(40) VALUE 'CEIL      Y'.
+               05  FILLER PIC X(40) VALUE 'SQRT      Y'.
+               05  FILLER PIC X(40) VALUE 'FLOOR     N'.
+               05  FILLER PIC X(40) VALUE 'ROUND     N'.
+               05  FILLER PIC X(40) VALUE 'ABS       N'.
+           01  FUNCTION-REGISTRY-TABLE-R REDEFINES
+                                          FUNCTION-REGISTRY-TABLE.
+               05  FUNCTION-REGISTRY-ENTRY OCCURS 5 TIMES.
+                   10  FR-FUNCTION-NAME    PIC X(10).
+                   10  FR-TESTED-FLAG      PIC X(01).
+                       88  FR-IS-TESTED        VALUE 'Y'.
+                       88  FR-NOT-TESTED       VALUE 'N'.
+                   10  FILLER              PIC X(29).
