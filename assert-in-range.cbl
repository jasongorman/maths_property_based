@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSERT-IN-RANGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO 'MATHXTRC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+           COPY 'result-extract.cpy'.
+       WORKING-STORAGE SECTION.
+           01  EXTRACT-FILE-STATUS  PIC X(02).
+               88  EXTRACT-FILE-NOT-FOUND  VALUE '35'.
+           01  RANGE-WIDTH          PIC S9(4)V9(3).
+       LINKAGE SECTION.
+       COPY 'test-context.cpy'.
+       01  TEST-NAME   PIC X(30).
+       01  ACTUAL      PIC S9(4)V9(3).
+       01  LOW-BOUND   PIC S9(4)V9(3).
+       01  HIGH-BOUND  PIC S9(4)V9(3).
+       PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,
+                                ACTUAL, LOW-BOUND, HIGH-BOUND.
+       MAIN-PROCEDURE.
+           ADD 1 to TESTS-RUN.
+
+      *    Half-open range: LOW-BOUND is inclusive, HIGH-BOUND is
+      *    exclusive (matches CEILING-PROPERTY-TRIAL's "diff is at least
+      *    zero and strictly less than one" check). A caller that wants
+      *    HIGH-BOUND itself to pass must supply the next representable
+      *    value above it as HIGH-BOUND instead.
+           IF ACTUAL >= LOW-BOUND AND ACTUAL < HIGH-BOUND THEN
+               ADD 1 TO PASSES
+               SET RX-PASSED TO TRUE
+           ELSE
+               DISPLAY 'FAILED: ' FUNCTION TRIM(SUITE-NAME) ' '
+               FUNCTION TRIM(TEST-NAME) '. Expected ' ACTUAL
+               ' to be within ' LOW-BOUND ' thru ' HIGH-BOUND
+               ADD 1 TO FAILURES
+               SET RX-FAILED TO TRUE.
+
+           PERFORM WRITE-RESULT-EXTRACT.
+
+           GOBACK.
+
+       WRITE-RESULT-EXTRACT.
+           COMPUTE RANGE-WIDTH = HIGH-BOUND - LOW-BOUND.
+
+           MOVE SUITE-NAME  TO RX-SUITE-NAME.
+           MOVE TEST-NAME   TO RX-TEST-NAME.
+           MOVE LOW-BOUND   TO RX-EXPECTED.
+           MOVE ACTUAL      TO RX-ACTUAL.
+           MOVE RANGE-WIDTH TO RX-MARGIN.
+
+           OPEN EXTEND EXTRACT-FILE.
+           IF EXTRACT-FILE-NOT-FOUND
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+           WRITE RESULT-EXTRACT-RECORD.
+
+           CLOSE EXTRACT-FILE.
+
+       END PROGRAM ASSERT-IN-RANGE.
