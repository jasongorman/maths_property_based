@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUN-ALL-TESTS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Shared across every suite so totals reflect the whole library
+           COPY 'test-context.cpy'.
+           01  PASS-PERCENTAGE   PIC 999V99.
+      *    Fixed so a nightly run that turns up a failing property trial
+      *    is reproducible; range stays non-negative since SQRT-TEST's
+      *    property trial has no defined invariant for negative inputs.
+           COPY 'property-config.cpy'.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE ZERO TO TESTS-RUN.
+           MOVE ZERO TO PASSES.
+           MOVE ZERO TO FAILURES.
+
+           MOVE 100 TO PC-TRIAL-COUNT.
+           MOVE 12345 TO PC-SEED.
+           MOVE 0.000 TO PC-RANGE-LOW.
+           MOVE 1000.000 TO PC-RANGE-HIGH.
+           MOVE 25 TO PC-CHECKPOINT-INTERVAL.
+
+           CALL 'CEILING-TEST' USING TEST-CONTEXT, PROPERTY-CONFIG.
+           CALL 'SQRT-TEST' USING TEST-CONTEXT, PROPERTY-CONFIG.
+           CALL 'DATA-DRIVEN-TEST' USING TEST-CONTEXT.
+
+           PERFORM OVERALL-SUMMARY-REPORT.
+
+           IF FAILURES > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       OVERALL-SUMMARY-REPORT.
+           MOVE ZERO TO PASS-PERCENTAGE.
+           IF TESTS-RUN > ZERO
+               COMPUTE PASS-PERCENTAGE = (PASSES / TESTS-RUN) * 100
+           END-IF.
+
+           DISPLAY 'RUN-ALL-TESTS OVERALL SUMMARY'.
+           DISPLAY '  TESTS RUN : ' TESTS-RUN.
+           DISPLAY '  PASSES    : ' PASSES.
+           DISPLAY '  FAILURES  : ' FAILURES.
+           DISPLAY '  PASS PCT  : ' PASS-PERCENTAGE '%'.
+
+       END PROGRAM RUN-ALL-TESTS.
