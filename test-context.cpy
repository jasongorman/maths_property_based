@@ -0,0 +1,7 @@
+      *    Shared counters passed by reference into every *-TEST program
+      *    and into ASSERT-EQUAL so results accumulate across calls.
+           01  TEST-CONTEXT.
+               05  TESTS-RUN       PIC 9(9).
+               05  PASSES          PIC 9(9).
+               05  FAILURES        PIC 9(9).
+               05  SUITE-NAME      PIC X(30).
