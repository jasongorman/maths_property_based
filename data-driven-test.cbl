@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATA-DRIVEN-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASE-FILE ASSIGN TO 'MATHCASE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CASE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASE-FILE.
+           COPY 'test-case.cpy'.
+       WORKING-STORAGE SECTION.
+           01  CASE-FILE-STATUS  PIC X(02).
+               88  CASE-FILE-NOT-FOUND  VALUE '35'.
+               88  CASE-FILE-EOF        VALUE '10'.
+      *    CASE-INPUT/CASE-EXPECTED/CASE-MARGIN carry a separate sign
+      *    character on disk so QA can type a plain minus sign, but the
+      *    CEIL/SQRT/ASSERT-EQUAL entry points all expect the ordinary
+      *    trailing-overpunch S9(4)V9(3) they already use everywhere
+      *    else; MOVE each case field into one of these before passing
+      *    it across a CALL boundary rather than passing it directly.
+           01  CASE-INPUT-ARG    PIC S9(4)V9(3).
+           01  CASE-EXPECTED-ARG PIC S9(4)V9(3).
+           01  CASE-MARGIN-ARG   PIC S9(4)V9(3).
+           01  CASE-RESULT       PIC S9(4)V9(3).
+           01  CASE-FUNCTION-KNOWN  PIC X(01).
+               88  CASE-FUNCTION-IS-KNOWN   VALUE 'Y'.
+               88  CASE-FUNCTION-NOT-KNOWN  VALUE 'N'.
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           MOVE 'DATA-DRIVEN-TEST' TO SUITE-NAME.
+
+           OPEN INPUT CASE-FILE.
+
+           IF CASE-FILE-NOT-FOUND
+               DISPLAY 'DATA-DRIVEN-TEST: MATHCASE not found,'
+                   ' skipping'
+           ELSE
+               PERFORM READ-NEXT-CASE
+               PERFORM PROCESS-CASE-RECORD UNTIL CASE-FILE-EOF
+               CLOSE CASE-FILE
+           END-IF.
+
+           GOBACK.
+
+       READ-NEXT-CASE.
+           READ CASE-FILE
+               AT END SET CASE-FILE-EOF TO TRUE
+           END-READ.
+
+       PROCESS-CASE-RECORD.
+           MOVE CASE-INPUT    TO CASE-INPUT-ARG.
+           MOVE CASE-EXPECTED TO CASE-EXPECTED-ARG.
+           MOVE CASE-MARGIN   TO CASE-MARGIN-ARG.
+           SET CASE-FUNCTION-NOT-KNOWN TO TRUE.
+
+           EVALUATE CASE-FUNCTION
+               WHEN 'CEIL'
+                   SET CASE-FUNCTION-IS-KNOWN TO TRUE
+                   CALL 'CEIL' USING CASE-INPUT-ARG, CASE-RESULT
+               WHEN 'SQRT'
+                   SET CASE-FUNCTION-IS-KNOWN TO TRUE
+                   CALL 'SQRT' USING CASE-INPUT-ARG, CASE-RESULT
+               WHEN OTHER
+                   DISPLAY 'DATA-DRIVEN-TEST: unknown function '
+                       CASE-FUNCTION
+           END-EVALUATE.
+
+           IF CASE-FUNCTION-IS-KNOWN
+               CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, CASE-NAME,
+                   CASE-EXPECTED-ARG, CASE-RESULT, CASE-MARGIN-ARG
+           END-IF.
+
+           PERFORM READ-NEXT-CASE.
+
+       END PROGRAM DATA-DRIVEN-TEST.
