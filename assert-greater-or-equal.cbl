@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSERT-GREATER-OR-EQUAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO 'MATHXTRC'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+           COPY 'result-extract.cpy'.
+       WORKING-STORAGE SECTION.
+           01  EXTRACT-FILE-STATUS  PIC X(02).
+               88  EXTRACT-FILE-NOT-FOUND  VALUE '35'.
+       LINKAGE SECTION.
+       COPY 'test-context.cpy'.
+       01  TEST-NAME   PIC X(30).
+       01  ACTUAL      PIC S9(4)V9(3).
+       01  THRESHOLD   PIC S9(4)V9(3).
+       PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,
+                                           ACTUAL, THRESHOLD.
+       MAIN-PROCEDURE.
+           ADD 1 to TESTS-RUN.
+
+           IF ACTUAL IS >= THRESHOLD THEN
+               ADD 1 TO PASSES
+               SET RX-PASSED TO TRUE
+           ELSE
+               DISPLAY 'FAILED: ' FUNCTION TRIM(SUITE-NAME) ' '
+               FUNCTION TRIM(TEST-NAME) '. Expected ' ACTUAL
+               ' to be >= ' THRESHOLD
+               ADD 1 TO FAILURES
+               SET RX-FAILED TO TRUE.
+
+           PERFORM WRITE-RESULT-EXTRACT.
+
+           GOBACK.
+
+       WRITE-RESULT-EXTRACT.
+           MOVE SUITE-NAME TO RX-SUITE-NAME.
+           MOVE TEST-NAME   TO RX-TEST-NAME.
+           MOVE THRESHOLD   TO RX-EXPECTED.
+           MOVE ACTUAL      TO RX-ACTUAL.
+           MOVE ZERO        TO RX-MARGIN.
+
+           OPEN EXTEND EXTRACT-FILE.
+           IF EXTRACT-FILE-NOT-FOUND
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+           WRITE RESULT-EXTRACT-RECORD.
+
+           CLOSE EXTRACT-FILE.
+
+       END PROGRAM ASSERT-GREATER-OR-EQUAL.
