@@ -1,22 +1,94 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CEILING-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEILING-CKPT-FILE ASSIGN TO 'CEILCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CEILING-CKPT-FILE.
+           COPY 'property-checkpoint.cpy'.
        WORKING-STORAGE SECTION.
       *    Test data
-           01  INPUT-NUMBER    PIC 9(4)V9(3).
-           01  RESULT          PIC 9(4)V9(3).
-           01  EXPECTED-RESULT   PIC 9(4)V9(3).
+           01  INPUT-NUMBER    PIC S9(4)V9(3).
+           01  RESULT          PIC S9(4)V9(3).
+           01  EXPECTED-RESULT   PIC S9(4)V9(3).
       *    Test stats
+           01  PASS-PERCENTAGE   PIC 999V99.
+           01  ZERO-MARGIN       PIC S9(4)V9(3)  VALUE ZERO.
+      *    Property-based mode working storage
+           01  PROP-TRIAL-IDX    PIC 9(5).
+           01  PROP-TEST-NAME    PIC X(30).
+           01  CEIL-DIFF         PIC S9(4)V9(3).
+           01  ONE-BOUND         PIC S9(4)V9(3)  VALUE 1.
+           01  RANDOM-SCRATCH    PIC 9V9(9).
+      *    Checkpoint/restart working storage. The interval itself comes
+      *    from PC-CHECKPOINT-INTERVAL (PROPERTY-CONFIG) rather than a
+      *    local constant, so it stays sized to whatever PC-TRIAL-COUNT
+      *    the caller actually configures.
+           01  RESUME-FROM-IDX      PIC 9(5)  VALUE 1.
+           01  BURN-IDX             PIC 9(5).
+           01  CKPT-FILE-STATUS     PIC X(02).
+               88  CKPT-FILE-NOT-FOUND  VALUE '35'.
+      *    Per-suite deltas for WRITE-TEST-HISTORY, since TEST-CONTEXT
+      *    is shared and cumulative across every suite RUN-ALL-TESTS
+      *    calls.
+           01  START-TESTS-RUN      PIC 9(9).
+           01  START-PASSES         PIC 9(9).
+           01  START-FAILURES       PIC 9(9).
+           01  DELTA-TESTS-RUN      PIC 9(9).
+           01  DELTA-PASSES         PIC 9(9).
+           01  DELTA-FAILURES       PIC 9(9).
        LINKAGE SECTION.
            COPY 'test-context.cpy'.
-       PROCEDURE DIVISION USING TEST-CONTEXT.
+           COPY 'property-config.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT, OPTIONAL PROPERTY-CONFIG.
        MAIN-PROCEDURE.
+           MOVE 'CEILING-TEST' TO SUITE-NAME.
+
+           MOVE TESTS-RUN TO START-TESTS-RUN.
+           MOVE PASSES    TO START-PASSES.
+           MOVE FAILURES  TO START-FAILURES.
+
            PERFORM CEILING-OF-ZERO-TEST.
            PERFORM CEILING-OF-POINT-SEVEN-TEST.
            PERFORM CEILING-OF-POINT-FOUR-TEST.
+           PERFORM CEILING-OF-NEGATIVE-TEST.
+
+           IF ADDRESS OF PROPERTY-CONFIG NOT = NULL
+               PERFORM CEILING-PROPERTY-TEST
+           END-IF.
+
+           PERFORM SUMMARY-REPORT.
+
+           COMPUTE DELTA-TESTS-RUN = TESTS-RUN - START-TESTS-RUN.
+           COMPUTE DELTA-PASSES    = PASSES - START-PASSES.
+           COMPUTE DELTA-FAILURES  = FAILURES - START-FAILURES.
+
+           CALL 'WRITE-TEST-HISTORY' USING
+               'CEILING-TEST                  ',
+               DELTA-TESTS-RUN, DELTA-PASSES, DELTA-FAILURES.
+
+           IF FAILURES > ZERO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
 
            GOBACK.
 
+       SUMMARY-REPORT.
+           MOVE ZERO TO PASS-PERCENTAGE.
+           IF TESTS-RUN > ZERO
+               COMPUTE PASS-PERCENTAGE = (PASSES / TESTS-RUN) * 100
+           END-IF.
+
+           DISPLAY 'CEILING-TEST SUMMARY'.
+           DISPLAY '  TESTS RUN : ' TESTS-RUN.
+           DISPLAY '  PASSES    : ' PASSES.
+           DISPLAY '  FAILURES  : ' FAILURES.
+           DISPLAY '  PASS PCT  : ' PASS-PERCENTAGE '%'.
+
        CEILING-OF-ZERO-TEST.
            MOVE 0.0 TO INPUT-NUMBER.
            MOVE 0.0 TO EXPECTED-RESULT.
@@ -24,7 +96,8 @@
            CALL 'CEIL' USING INPUT-NUMBER, RESULT.
 
            CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
-               'CEILING-OF-ZERO-TEST', EXPECTED-RESULT, RESULT.
+               'CEILING-OF-ZERO-TEST          ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        CEILING-OF-POINT-SEVEN-TEST.
            MOVE 0.7 TO INPUT-NUMBER.
@@ -33,7 +106,8 @@
            CALL 'CEIL' USING INPUT-NUMBER, RESULT.
 
            CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
-               'CEILING-OF-POINT-SEVEN-TEST', EXPECTED-RESULT, RESULT.
+               'CEILING-OF-POINT-SEVEN-TEST   ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
 
        CEILING-OF-POINT-FOUR-TEST.
            MOVE 0.4 TO INPUT-NUMBER.
@@ -42,6 +116,99 @@
            CALL 'CEIL' USING INPUT-NUMBER, RESULT.
 
            CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
-               'CEILING-OF-POINT-FOUR-TEST', EXPECTED-RESULT, RESULT.
+               'CEILING-OF-POINT-FOUR-TEST    ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
+
+       CEILING-OF-NEGATIVE-TEST.
+           MOVE -1.3 TO INPUT-NUMBER.
+           MOVE -1.0 TO EXPECTED-RESULT.
+
+           CALL 'CEIL' USING INPUT-NUMBER, RESULT.
+
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT,
+               'CEILING-OF-NEGATIVE-TEST      ',
+               EXPECTED-RESULT, RESULT, ZERO-MARGIN.
+
+      *    Property-based mode: random inputs over PC-RANGE-LOW thru
+      *    PC-RANGE-HIGH, checking the CEIL invariants hold for every
+      *    trial rather than comparing against one fixed expected value
+      *    PC-SEED fixes the sequence so a failing trial reproduces.
+       CEILING-PROPERTY-TEST.
+           MOVE 1 TO RESUME-FROM-IDX.
+           PERFORM CEILING-RESTORE-CHECKPOINT.
+
+           COMPUTE RANDOM-SCRATCH = FUNCTION RANDOM(PC-SEED).
+
+           IF RESUME-FROM-IDX > 1
+               PERFORM CEILING-BURN-TRIAL
+                   VARYING BURN-IDX FROM 1 BY 1
+                   UNTIL BURN-IDX > RESUME-FROM-IDX - 1
+           END-IF.
+
+           PERFORM CEILING-PROPERTY-TRIAL
+               VARYING PROP-TRIAL-IDX FROM RESUME-FROM-IDX BY 1
+               UNTIL PROP-TRIAL-IDX > PC-TRIAL-COUNT.
+
+           PERFORM CEILING-CLEAR-CHECKPOINT.
+
+      *    Restores TESTS-RUN/PASSES/FAILURES and the trial index from
+      *    CEILCKPT if an earlier, interrupted run left one behind.
+       CEILING-RESTORE-CHECKPOINT.
+           OPEN INPUT CEILING-CKPT-FILE.
+           IF NOT CKPT-FILE-NOT-FOUND
+               READ CEILING-CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-TESTS-RUN TO TESTS-RUN
+                       MOVE CKPT-PASSES    TO PASSES
+                       MOVE CKPT-FAILURES  TO FAILURES
+                       COMPUTE RESUME-FROM-IDX = CKPT-TRIAL-IDX + 1
+               END-READ
+               CLOSE CEILING-CKPT-FILE
+           END-IF.
+
+      *    Draws and discards one random value, to advance the PC-SEED
+      *    sequence back to where a resumed run left off.
+       CEILING-BURN-TRIAL.
+           COMPUTE RANDOM-SCRATCH = FUNCTION RANDOM.
+
+       CEILING-WRITE-CHECKPOINT.
+           MOVE PROP-TRIAL-IDX TO CKPT-TRIAL-IDX.
+           MOVE TESTS-RUN      TO CKPT-TESTS-RUN.
+           MOVE PASSES         TO CKPT-PASSES.
+           MOVE FAILURES       TO CKPT-FAILURES.
+
+           OPEN OUTPUT CEILING-CKPT-FILE.
+           WRITE PROPERTY-CHECKPOINT-RECORD.
+           CLOSE CEILING-CKPT-FILE.
+
+      *    All trials finished normally, so any checkpoint on disk is
+      *    stale; OPEN OUTPUT truncates CEILCKPT back to empty.
+       CEILING-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CEILING-CKPT-FILE.
+           CLOSE CEILING-CKPT-FILE.
+
+       CEILING-PROPERTY-TRIAL.
+           COMPUTE RANDOM-SCRATCH = FUNCTION RANDOM.
+           COMPUTE INPUT-NUMBER = PC-RANGE-LOW +
+               (RANDOM-SCRATCH * (PC-RANGE-HIGH - PC-RANGE-LOW)).
+
+           CALL 'CEIL' USING INPUT-NUMBER, RESULT.
+
+           COMPUTE CEIL-DIFF = RESULT - INPUT-NUMBER.
+
+           STRING 'CEIL-PROP-' PROP-TRIAL-IDX
+               DELIMITED BY SIZE INTO PROP-TEST-NAME.
+
+           CALL 'ASSERT-GREATER-OR-EQUAL' USING TEST-CONTEXT,
+               PROP-TEST-NAME, RESULT, INPUT-NUMBER.
+
+           CALL 'ASSERT-IN-RANGE' USING TEST-CONTEXT,
+               PROP-TEST-NAME, CEIL-DIFF, ZERO-MARGIN, ONE-BOUND.
+
+           IF FUNCTION MOD(PROP-TRIAL-IDX PC-CHECKPOINT-INTERVAL) = 0
+               PERFORM CEILING-WRITE-CHECKPOINT
+           END-IF.
 
        END PROGRAM CEILING-TEST.
