@@ -0,0 +1,12 @@
+      *    One data-driven case record read from MATHCASE by
+      *    DATA-DRIVEN-TEST: which function to drive, what to call the
+      *    resulting assertion, and the inputs/expectation/margin.
+           01  TEST-CASE-RECORD.
+               05  CASE-FUNCTION     PIC X(10).
+               05  CASE-NAME         PIC X(30).
+               05  CASE-INPUT        PIC S9(4)V9(3)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+               05  CASE-EXPECTED     PIC S9(4)V9(3)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+               05  CASE-MARGIN       PIC S9(4)V9(3)
+                   SIGN IS TRAILING SEPARATE CHARACTER.
